@@ -0,0 +1,68 @@
+      *>-----------------------------------------------------------------
+      *>    BITOPSIF - CALL INTERFACE FOR BITOPS-PGM
+      *>    Shared by BITOPS (supplier) and every caller (TSTPRG,
+      *>    FLGUPDT, ...) so the linkage record only needs to change in
+      *>    one place when the interface grows.
+      *>-----------------------------------------------------------------
+       01  BITOPS-PGM.
+      *>    ****************************
+      *>    * INPUT FIELDS - SINGLEWORD *
+      *>    ****************************
+           05 I-C-INPUT                  PIC X(8).
+           05 I-C-MASK                   PIC X(8).
+
+           05 I-C-INSTRUCT               PIC X(2).
+           88 I-B-INSTRUCT-VALID                     VALUES   'OI',
+                                                               'NI',
+                                                               'XI',
+                                                               'TM',
+                                                               'CI'.
+           88 I-B-INSTRUCT-OI                        VALUE    'OI'.
+           88 I-B-INSTRUCT-NI                        VALUE    'NI'.
+           88 I-B-INSTRUCT-XI                        VALUE    'XI'.
+           88 I-B-INSTRUCT-TM                        VALUE    'TM'.
+           88 I-B-INSTRUCT-CI                        VALUE    'CI'.
+
+      *>    ***************************************************
+      *>    * CALLING MODE - SINGLEWORD (32-BIT, DEFAULT) OR    *
+      *>    * DOUBLEWORD (64-BIT). UNSET/SPACE = SINGLEWORD SO  *
+      *>    * EXISTING 32-BIT CALLERS NEED NO CHANGE.           *
+      *>    ***************************************************
+           05 I-C-MODE                   PIC X(1).
+           88 I-B-MODE-SINGLE                        VALUES   SPACE,
+                                                               'S'.
+           88 I-B-MODE-DOUBLE                        VALUE    'D'.
+
+      *>    ****************************
+      *>    * INPUT FIELDS - DOUBLEWORD *
+      *>    ****************************
+           05 I-C-INPUT-DW                PIC X(16).
+           05 I-C-MASK-DW                 PIC X(16).
+
+      *>    *****************************
+      *>    * OUTPUT FIELDS - SINGLEWORD *
+      *>    *****************************
+           05 O-C-RESULT                 PIC X(8).
+           05 O-H-RESULT                 PIC X(4).
+           05 O-BI-RESULT                PIC X(32).
+
+      *>    *****************************
+      *>    * OUTPUT FIELDS - DOUBLEWORD *
+      *>    *****************************
+           05 O-C-RESULT-DW               PIC X(16).
+           05 O-H-RESULT-DW               PIC X(8).
+           05 O-BI-RESULT-DW              PIC X(64).
+
+           05 O-N-RETURNCODE             PIC 99.
+           88 O-B-RC-IO                              VALUE 00.
+           88 O-B-RC-INPUT-LENGTH-ERROR              VALUE 06.
+           88 O-B-RC-INSTRCT-UNKNOWN                 VALUE 10.
+           88 O-B-RC-VAR-LENGTH-ERROR                VALUE 12.
+      *>    TM (test-under-mask) condition - mirrors the real hardware
+      *>    TM condition codes: all selected bits zero / mixed / all one.
+           88 O-B-RC-TM-ALL-ZERO                     VALUE 14.
+           88 O-B-RC-TM-MIXED                        VALUE 16.
+           88 O-B-RC-TM-ALL-ONE                      VALUE 18.
+      *>    CI (compare-under-mask) condition.
+           88 O-B-RC-CI-EQUAL                        VALUE 20.
+           88 O-B-RC-CI-NOT-EQUAL                    VALUE 22.
