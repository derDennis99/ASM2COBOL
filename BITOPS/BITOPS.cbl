@@ -1,17 +1,35 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    BITOPS
+       PROGRAM-ID.    BITOPS.
        AUTHOR.        @derDennis99 @Denroc92.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+              FILE STATUS IS W1-AUDIT-STATUS.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
+      *
+       FD  AUDIT-LOG RECORDING MODE F.
+       01  AUDIT-REC.
+           05 AU-TIMESTAMP               PIC X(26).
+           05 FILLER                     PIC X.
+           05 AU-INSTRUCT                PIC X(2).
+           05 FILLER                     PIC X.
+           05 AU-MODE                    PIC X(1).
+           05 FILLER                     PIC X.
+           05 AU-INPUT                   PIC X(16).
+           05 FILLER                     PIC X.
+           05 AU-MASK                    PIC X(16).
+           05 FILLER                     PIC X.
+           05 AU-RESULT                  PIC X(16).
+           05 FILLER                     PIC X.
+           05 AU-RETURNCODE              PIC 99.
       *
        WORKING-STORAGE SECTION.
 
@@ -19,18 +37,32 @@
       *    WORK VARIABLES
       *-----------------------------------------------------------------
        01 W1.
-      *    **************
-      *    * HEX FIELDS *
-      *    **************
-           05 W1-H-INPUT                 PIC X(4) JUST RIGHT.
-           05 W1-H-MASK                  PIC X(4) JUST RIGHT.
-
-      *    *****************
-      *    * BINARY-FIELDS *
-      *    *****************
-           05 W1-BI-INPUT                PIC X(32).
-           05 W1-BI-MASK                 PIC X(32).
-           05 W1-BI-RESULT               PIC X(32).
+      *    ***************************************************
+      *    * ACTIVE (MODE-RESOLVED) COPIES OF THE CALLER'S    *
+      *    * HEX TEXT - ALWAYS HOLDS UP TO 16 HEX CHARS (8    *
+      *    * BYTES / 64 BITS), SO THE REST OF THE PIPELINE    *
+      *    * DOESN'T NEED TO CARE WHICH MODE WAS REQUESTED.   *
+      *    ***************************************************
+           05 W1-ACTIVE-INPUT            PIC X(16).
+           05 W1-ACTIVE-MASK             PIC X(16).
+
+      *    **************************************************
+      *    * HEX/BINARY WORK FIELDS - SIZED FOR THE BIGGEST  *
+      *    * SUPPORTED CALL (DOUBLEWORD, 8 BYTES / 64 BITS). *
+      *    * SINGLEWORD CALLS SIMPLY LEAVE THE TOP HALF ZERO *
+      *    * AND THE RESULT IS SLICED BACK DOWN AT THE END.  *
+      *    **************************************************
+           05 W1-H-INPUT                 PIC X(8) JUST RIGHT.
+           05 W1-H-MASK                  PIC X(8) JUST RIGHT.
+
+           05 W1-BI-INPUT                PIC X(64).
+           05 W1-BI-MASK                 PIC X(64).
+           05 W1-BI-RESULT                PIC X(64).
+
+      *    Full-width (doubleword) converted result, sliced back down
+      *    to 32 bits for singleword callers at the bottom of B99-END.
+           05 W1-H-RESULT-FULL           PIC X(8).
+           05 W1-C-RESULT-FULL           PIC X(16).
 
       *    ***********
       *    * INDICES *
@@ -39,54 +71,53 @@
            05 W1-I2                      PIC 999.
            05 W1-RES-I                   PIC 9999.
 
-      *    Start variables
+      *    Start variable (position in W1-H-INPUT/W1-H-MASK where the
+      *    real, right-justified bytes begin).
            05 W1-START-I                 PIC 999.
-           05 W1-START-LOOP-I            PIC 9999.
+
+      *    Start position (in the 64-bit W1-BI-INPUT/W1-BI-MASK work
+      *    area) of the real, significant bits - everything to the
+      *    left of it is the zero-padding A03-PREPARE-INPUT adds for
+      *    a call narrower than the full doubleword width. B01-PROCESS
+      *    walks from here to the end but writes the computed bits
+      *    back out starting at W1-BI-RESULT position 1, so a result
+      *    narrower than 64 bits lands at the FRONT of the result
+      *    (matching every caller's own INPUT/MASK convention - the
+      *    real bytes first, padded with trailing spaces) instead of
+      *    at the tail of the work area.
+           05 W1-START-LOOP-I            PIC 999.
 
       *    **************************************
       *    * COUNTERS AND LENGHT SPECIFICATIONS *
       *    **************************************
-           05 W1-BITS-COUNT              PIC 9(8) COMP.
-
-      *    Maximum length of the input fields. (Is calculated in INIT!)
-           05 W1-MAX-TXT-LEN             PIC 999.
-           05 W1-MAX-HEX-LEN             PIC 999.
-           05 W1-MAX-BIN-LEN             PIC 9999.
-
       *    Input fields content lengths
-           05 W1-I-BYTES-LEN             PIC 999.
-           05 W1-I-MASK-LEN              PIC 999.
+           05 W1-I-BYTES-LEN             PIC 99.
+           05 W1-I-MASK-LEN              PIC 99.
+
+      *    TM (test-under-mask) bookkeeping
+           05 W1-TM-ANY-ONE              PIC X       VALUE 'N'.
+           88 W1-TM-B-ANY-ONE                        VALUE 'Y'.
+           05 W1-TM-ANY-ZERO             PIC X       VALUE 'N'.
+           88 W1-TM-B-ANY-ZERO                       VALUE 'Y'.
+
+      *    Audit log - opened lazily on the first CALL and left open
+      *    for the life of the run unit (closed by the runtime at
+      *    normal end of job).
+           05 W1-AUDIT-OPEN              PIC X       VALUE 'N'.
+           88 W1-AUDIT-IS-OPEN                       VALUE 'Y'.
+           05 W1-AUDIT-STATUS            PIC XX.
+           88 W1-AUDIT-STATUS-OK                     VALUES '00',
+                                                             '07'.
+           88 W1-AUDIT-STATUS-NOTFOUND               VALUES '35',
+                                                             '30'.
+           05 W1-CURRENT-TS              PIC X(26).
       *-----------------------------------------------------------------
 
        LINKAGE SECTION.
       *-----------------------------------------------------------------
-      *    TRANSFER AREAS
+      *    TRANSFER AREA
       *-----------------------------------------------------------------
-       01 BITOPS-PGM.
-      *    ****************
-      *    * INPUT FIELDS *
-      *    ****************
-           05 I-C-INPUT                  PIC X(8).
-           05 I-C-MASK                   PIC X(8).
-
-           05 I-C-INSTRUCT               PIC X(2).
-           88 I-B-INSTRUCT-VALID                     VALUES   'OI',
-                                                              'NI'.
-           88 I-B-INSTRUCT-OI                        VALUE    'OI'.
-           88 I-B-INSTRUCT-NI                        VALUE    'NI'.
-
-      *    *****************
-      *    * OUTPUT FIELDS *
-      *    *****************
-           05 O-C-RESULT                 PIC X(8).
-           05 O-H-RESULT                 PIC X(4).
-           05 O-BI-RESULT                PIC X(32).
-
-           05 O-N-RETURNCODE             PIC 99.
-           88 O-B-RC-IO                              VALUE 00.
-           88 O-B-RC-INPUT-LENGTH-ERROR              VALUE 06.
-           88 O-B-RC-INSTRCT-UNKNOWN                 VALUE 10.
-           88 O-B-RC-VAR-LENGTH-ERROR                VALUE 12.
+           COPY BITOPSIF.
       *-----------------------------------------------------------------
 
        PROCEDURE DIVISION USING          BITOPS-PGM.
@@ -105,10 +136,17 @@
       *    -------------------------------------------------------------
            PERFORM A03-PREPARE-INPUT
       *    -------------------------------------------------------------
-      *    Perform processing 
+      *    Perform processing
+      *    -------------------------------------------------------------
+           EVALUATE TRUE
+              WHEN I-B-INSTRUCT-TM
+                 PERFORM B02-PROCESS-TM
+              WHEN I-B-INSTRUCT-CI
+                 PERFORM B03-PROCESS-CI
+              WHEN OTHER
+                 PERFORM B01-PROCESS
+           END-EVALUATE
       *    -------------------------------------------------------------
-           PERFORM B01-PROCESS
-      *    -------------------------------------------------------------     
       *    Final processing (Write results to the output)
       *    -------------------------------------------------------------
            PERFORM B99-END
@@ -119,44 +157,49 @@
 
            SET O-B-RC-IO            TO TRUE
 
+           MOVE SPACE                         TO W1-ACTIVE-INPUT
+           MOVE SPACE                         TO W1-ACTIVE-MASK
+
+      *    -------------------------------------------------------------
+      *    Resolve the calling mode into a common, mode-agnostic pair
+      *    of active hex-text fields. An unrecognized mode is the one
+      *    interface-level error this program can detect, so it is
+      *    reported the same way an interface-length mismatch always
+      *    has been - O-B-RC-VAR-LENGTH-ERROR.
+      *    -------------------------------------------------------------
+           EVALUATE TRUE
+              WHEN I-B-MODE-DOUBLE
+                 MOVE I-C-INPUT-DW         TO W1-ACTIVE-INPUT
+                 MOVE I-C-MASK-DW          TO W1-ACTIVE-MASK
+              WHEN I-B-MODE-SINGLE
+                 MOVE I-C-INPUT            TO W1-ACTIVE-INPUT
+                 MOVE I-C-MASK             TO W1-ACTIVE-MASK
+              WHEN OTHER
+                 SET O-B-RC-VAR-LENGTH-ERROR   TO TRUE
+                 PERFORM B99-END
+           END-EVALUATE
+
       *    -------------------------------------------------------------
       *    Calculate length content of input
       *    -------------------------------------------------------------
-      *    I-C-INPUT
+      *    W1-ACTIVE-INPUT
            MOVE 1               TO W1-I2
            MOVE ZERO            TO W1-I-BYTES-LEN
-           PERFORM UNTIL W1-I2 > LENGTH OF I-C-INPUT
-           OR I-C-INPUT(W1-I2:1) = SPACE
+           PERFORM UNTIL W1-I2 > LENGTH OF W1-ACTIVE-INPUT
+           OR W1-ACTIVE-INPUT(W1-I2:1) = SPACE
               ADD 1 TO W1-I2
               ADD 1 TO W1-I-BYTES-LEN
            END-PERFORM
 
-      *    I-C-MASK
+      *    W1-ACTIVE-MASK
            MOVE 1               TO W1-I2
            MOVE ZERO            TO W1-I-MASK-LEN
-           PERFORM UNTIL W1-I2 > LENGTH OF I-C-MASK
-           OR I-C-MASK (W1-I2:1) = SPACE
+           PERFORM UNTIL W1-I2 > LENGTH OF W1-ACTIVE-MASK
+           OR W1-ACTIVE-MASK (W1-I2:1) = SPACE
               ADD 1 TO W1-I2
               ADD 1 TO W1-I-MASK-LEN
            END-PERFORM
 
-           COMPUTE W1-BITS-COUNT = W1-I-BYTES-LEN / 2 * 8
-
-      *    -------------------------------------------------------------
-      *    Calculate maximum lengths
-      *    -------------------------------------------------------------
-           MOVE LENGTH OF I-C-INPUT            TO W1-MAX-TXT-LEN
-
-           IF FUNCTION MOD(W1-MAX-TXT-LEN, 2) NOT = ZERO
-           OR LENGTH OF I-C-INPUT NOT = LENGTH OF I-C-MASK
-           THEN
-              SET O-B-RC-VAR-LENGTH-ERROR      TO TRUE
-              PERFORM B99-END
-           END-IF
-
-           COMPUTE W1-MAX-HEX-LEN         = W1-MAX-TXT-LEN / 2
-           COMPUTE W1-MAX-BIN-LEN         = W1-MAX-HEX-LEN * 8
-
            CONTINUE.
 
        A02-INPUT-CHECK SECTION.
@@ -177,48 +220,67 @@
               SET O-B-RC-INSTRCT-UNKNOWN        TO TRUE
               PERFORM B99-END
            END-IF
-      
+
            CONTINUE.
 
        A03-PREPARE-INPUT SECTION.
-      *    I-C-INPUT-> W1-H-INPUT -> W1-BI-INPUT
-           MOVE FUNCTION HEX-TO-CHAR (I-C-INPUT(1:W1-I-BYTES-LEN))
+      *    W1-ACTIVE-INPUT -> W1-H-INPUT -> W1-BI-INPUT
+           MOVE SPACE                          TO W1-H-INPUT
+           MOVE FUNCTION HEX-TO-CHAR (W1-ACTIVE-INPUT(1:W1-I-BYTES-LEN))
                                 TO W1-H-INPUT
 
-           COMPUTE W1-START-I = W1-MAX-HEX-LEN
+           COMPUTE W1-START-I = LENGTH OF W1-H-INPUT
                               - (W1-I-BYTES-LEN / 2)
 
-           INSPECT W1-H-INPUT(1:W1-START-I)
-                                REPLACING ALL SPACES
-                                BY LOW-VALUE
+           IF W1-START-I > ZERO
+              INSPECT W1-H-INPUT(1:W1-START-I)
+                                   REPLACING ALL SPACES
+                                   BY LOW-VALUE
+           END-IF
 
            MOVE FUNCTION BIT-OF(W1-H-INPUT) TO W1-BI-INPUT
 
-      *    I-C-MASK -> W1-H-MASK -> W1-BI-MASK
-           MOVE FUNCTION HEX-TO-CHAR (I-C-MASK(1:W1-I-MASK-LEN))
+      *    W1-ACTIVE-MASK -> W1-H-MASK -> W1-BI-MASK
+           MOVE SPACE                          TO W1-H-MASK
+           MOVE FUNCTION HEX-TO-CHAR (W1-ACTIVE-MASK(1:W1-I-MASK-LEN))
                                 TO W1-H-MASK
 
-           COMPUTE W1-START-I = W1-MAX-HEX-LEN
+           COMPUTE W1-START-I = LENGTH OF W1-H-MASK
                               - (W1-I-MASK-LEN / 2)
 
-           INSPECT W1-H-MASK(1:W1-START-I)
-                                REPLACING ALL SPACES
-                                BY LOW-VALUE
+           IF W1-START-I > ZERO
+              INSPECT W1-H-MASK(1:W1-START-I)
+                                   REPLACING ALL SPACES
+                                   BY LOW-VALUE
+           END-IF
 
            MOVE FUNCTION BIT-OF(W1-H-MASK) TO W1-BI-MASK
 
            CONTINUE.
 
        B01-PROCESS SECTION.
-
-           COMPUTE W1-START-LOOP-I = W1-MAX-BIN-LEN
-                                   - W1-BITS-COUNT
-                                   + 1
-
-           MOVE 1                  TO W1-RES-I
+      *    OI / NI / XI - produce a new bit pattern into W1-BI-RESULT.
+      *    W1-BI-INPUT/W1-BI-MASK are always 64 bits wide, but a call
+      *    narrower than that (e.g. a singleword, 32-bit call, or a
+      *    singleword call whose real input is only 1 byte) has its
+      *    real bits right-justified to the END of that 64-bit work
+      *    area by A03-PREPARE-INPUT's JUST RIGHT conversion - only
+      *    the rightmost W1-I-BYTES-LEN*4 bits are significant.
+      *    W1-START-LOOP-I marks where those significant bits begin;
+      *    the loop below walks from there to the end of the work
+      *    area, but writes the computed result starting at
+      *    W1-BI-RESULT position 1 (W1-RES-I), so the result comes
+      *    back with its real bits at the FRONT, same as every
+      *    caller's own INPUT/MASK text.
+
+           MOVE ALL '0'             TO W1-BI-RESULT
+           MOVE 1                   TO W1-RES-I
+
+           COMPUTE W1-START-LOOP-I = LENGTH OF W1-BI-RESULT
+                                    - (W1-I-BYTES-LEN * 4) + 1
 
            PERFORM VARYING W1-I1 FROM W1-START-LOOP-I BY 1
-           UNTIL W1-I1> W1-MAX-BIN-LEN
+           UNTIL W1-I1 > LENGTH OF W1-BI-RESULT
 
               EVALUATE TRUE
       *          *** OI ***
@@ -229,6 +291,10 @@
                  WHEN  (I-B-INSTRUCT-NI AND
                        (W1-BI-INPUT(W1-I1:1)           = '1'
                        AND W1-BI-MASK(W1-I1:1)         = '1'))
+      *          *** XI ***
+                 WHEN  (I-B-INSTRUCT-XI AND
+                       (W1-BI-INPUT(W1-I1:1)
+                       NOT = W1-BI-MASK(W1-I1:1)))
       *          **********
                     MOVE 1         TO W1-BI-RESULT(W1-RES-I:1)
                  WHEN OTHER
@@ -241,12 +307,140 @@
 
            CONTINUE.
 
+       B02-PROCESS-TM SECTION.
+      *    TM - test-under-mask. No result byte is produced; only a
+      *    condition is returned, mirroring the real hardware's TM
+      *    condition codes: all selected bits zero, mixed, or all one.
+           MOVE ALL '0'            TO W1-BI-RESULT
+           MOVE 'N'                 TO W1-TM-ANY-ONE
+           MOVE 'N'                 TO W1-TM-ANY-ZERO
+
+           PERFORM VARYING W1-I1 FROM 1 BY 1
+           UNTIL W1-I1 > LENGTH OF W1-BI-MASK
+
+              IF W1-BI-MASK(W1-I1:1) = '1'
+                 IF W1-BI-INPUT(W1-I1:1) = '1'
+                    MOVE 'Y'        TO W1-TM-ANY-ONE
+                 ELSE
+                    MOVE 'Y'        TO W1-TM-ANY-ZERO
+                 END-IF
+              END-IF
+
+           END-PERFORM
+
+           EVALUATE TRUE
+              WHEN W1-TM-B-ANY-ONE AND W1-TM-B-ANY-ZERO
+                 SET O-B-RC-TM-MIXED     TO TRUE
+              WHEN W1-TM-B-ANY-ONE
+                 SET O-B-RC-TM-ALL-ONE   TO TRUE
+              WHEN OTHER
+                 SET O-B-RC-TM-ALL-ZERO  TO TRUE
+           END-EVALUATE
+
+           CONTINUE.
+
+       B03-PROCESS-CI SECTION.
+      *    CI - compare-under-mask (CLI-style). No result byte is
+      *    produced; only a match / no-match condition is returned.
+           MOVE ALL '0'            TO W1-BI-RESULT
+
+           IF W1-BI-INPUT = W1-BI-MASK
+              SET O-B-RC-CI-EQUAL       TO TRUE
+           ELSE
+              SET O-B-RC-CI-NOT-EQUAL   TO TRUE
+           END-IF
+
+           CONTINUE.
+
        B99-END SECTION.
 
-      *    Write result to output
+      *    Build the full, doubleword-width result, then hand back
+      *    either all of it (doubleword callers) or just the bottom
+      *    32 bits (singleword callers) - a plain, literal-length
+      *    reference-modification, not a function argument, so it
+      *    isn't subject to HEX-TO-CHAR/BIT-TO-CHAR's restriction on
+      *    variable-length arguments (see A03-PREPARE-INPUT above).
            INSPECT W1-BI-RESULT REPLACING ALL LOW-VALUES BY ZERO
-           MOVE W1-BI-RESULT                         TO O-BI-RESULT
-           MOVE FUNCTION BIT-TO-CHAR(W1-BI-RESULT)   TO O-H-RESULT
-           MOVE FUNCTION HEX-OF(O-H-RESULT)          TO O-C-RESULT
+           MOVE FUNCTION BIT-TO-CHAR(W1-BI-RESULT)   TO W1-H-RESULT-FULL
+           MOVE FUNCTION HEX-OF(W1-H-RESULT-FULL)    TO W1-C-RESULT-FULL
+
+           IF I-B-MODE-DOUBLE
+              MOVE W1-BI-RESULT                      TO O-BI-RESULT-DW
+              MOVE W1-H-RESULT-FULL                  TO O-H-RESULT-DW
+              MOVE W1-C-RESULT-FULL                  TO O-C-RESULT-DW
+           ELSE
+      *       The real result bits sit at the FRONT of the 64-bit
+      *       work area (see B01-PROCESS), so a singleword result is
+      *       the front 32 bits / 4 bytes / 8 hex chars, not the tail.
+              MOVE W1-BI-RESULT(1:32)                 TO O-BI-RESULT
+              MOVE W1-H-RESULT-FULL(1:4)               TO O-H-RESULT
+              MOVE W1-C-RESULT-FULL(1:8)                TO O-C-RESULT
+           END-IF
+
+      *    An interface-level error exit (the mode error in A01-INIT,
+      *    or the length/instruct-unknown errors in A02-INPUT-CHECK)
+      *    reaches here before any of B01-PROCESS/B02-PROCESS-TM/
+      *    B03-PROCESS-CI have touched W1-BI-RESULT for THIS call -
+      *    since WORKING-STORAGE persists across CALLs, it would
+      *    otherwise still hold the previous successful call's result,
+      *    and the audit record below would log that stale value as
+      *    if this call produced it. Blank the result fields in that
+      *    case only - TM/CI's own all-zero "no result byte" outcome
+      *    (O-B-RC-TM-xxx / O-B-RC-CI-xxx) is a legitimate result, not
+      *    a stale one, and must not be blanked out here.
+           IF O-B-RC-INPUT-LENGTH-ERROR
+           OR O-B-RC-INSTRCT-UNKNOWN
+           OR O-B-RC-VAR-LENGTH-ERROR
+              MOVE ALL '0'                           TO W1-BI-RESULT
+              MOVE SPACE                             TO O-C-RESULT
+              MOVE SPACE                             TO O-H-RESULT
+              MOVE SPACE                             TO O-BI-RESULT
+              MOVE SPACE                             TO O-C-RESULT-DW
+              MOVE SPACE                             TO O-H-RESULT-DW
+              MOVE SPACE                             TO O-BI-RESULT-DW
+           END-IF
+
+           PERFORM B99-AUDIT-WRITE
 
            GOBACK.
+
+       B99-AUDIT-WRITE SECTION.
+      *    Append one line to the audit log for every CALL, win or
+      *    lose, so a flag byte can be traced back to the call that
+      *    produced it days later.
+           IF NOT W1-AUDIT-IS-OPEN
+              OPEN EXTEND AUDIT-LOG
+      *       Only a genuine not-found status means the log doesn't
+      *       exist yet - any other failure (permission, transient I/O)
+      *       falling through to OPEN OUTPUT would silently truncate an
+      *       audit log that already has history in it.
+              IF NOT W1-AUDIT-STATUS-OK
+              AND W1-AUDIT-STATUS-NOTFOUND
+                 OPEN OUTPUT AUDIT-LOG
+              END-IF
+              MOVE 'Y'                           TO W1-AUDIT-OPEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE            TO W1-CURRENT-TS
+
+           MOVE SPACE                            TO AUDIT-REC
+           MOVE W1-CURRENT-TS                    TO AU-TIMESTAMP
+           MOVE I-C-INSTRUCT                     TO AU-INSTRUCT
+           MOVE I-C-MODE                         TO AU-MODE
+           IF I-B-MODE-DOUBLE
+              MOVE I-C-INPUT-DW                  TO AU-INPUT
+              MOVE I-C-MASK-DW                   TO AU-MASK
+              MOVE O-C-RESULT-DW                 TO AU-RESULT
+           ELSE
+              MOVE SPACE                         TO AU-INPUT
+              MOVE SPACE                         TO AU-MASK
+              MOVE SPACE                         TO AU-RESULT
+              MOVE I-C-INPUT                     TO AU-INPUT(1:8)
+              MOVE I-C-MASK                      TO AU-MASK(1:8)
+              MOVE O-C-RESULT                    TO AU-RESULT(1:8)
+           END-IF
+           MOVE O-N-RETURNCODE                   TO AU-RETURNCODE
+
+           WRITE AUDIT-REC
+
+           CONTINUE.
