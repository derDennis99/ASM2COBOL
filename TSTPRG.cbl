@@ -1,7 +1,7 @@
 *-----------------------
  IDENTIFICATION DIVISION.
 *-----------------------
- PROGRAM-ID.    TSTPRG
+ PROGRAM-ID.    TSTPRG.
  AUTHOR.        @derDennis99 @Denroc92.
 *--------------------
  ENVIRONMENT DIVISION.
@@ -10,6 +10,8 @@
  FILE-CONTROL.
      SELECT INPUT-LINE ASSIGN TO EING.
      SELECT PRINT-LINE ASSIGN TO OUT.
+     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTF
+         FILE STATUS IS WS-CHKPT-STATUS.
 *-------------
  DATA DIVISION.
 *-------------
@@ -19,11 +21,16 @@
      05 FIRST-BYTE                 PIC X.
      88 FIRST-BYTE-COMMENT                     VALUE '*'.
 
-     05 INPUT-FUNC                 PIC X(4).
-     88 BITOPS                                 VALUE '  NI',
-                                                     '  OI'.
+*    The marker (bytes 1-2) just flags this as a BITOPS test record;
+*    the code (bytes 3-4) is fed to BITOPS-PGM as-is, so a negative
+*    test case can carry a code BITOPS doesn't recognize (to target
+*    O-B-RC-INSTRCT-UNKNOWN) without the record being skipped over.
+     05 INPUT-FUNC.
+        10 INPUT-FUNC-MARKER       PIC XX.
+        88 INPUT-FUNC-IS-BITOPS               VALUE SPACES.
+        10 INPUT-FUNC-CODE         PIC XX.
      05 FILLER                     PIC X.
-     05 INPUT-DATA                 PIC X(74).
+     05 INPUT-DATA                 PIC X(90).
 *-----------------------------------------------------------------
 *    INPUT FIELDS - BITOPS
 *-----------------------------------------------------------------
@@ -33,42 +40,47 @@
      10 BO-I-MASK                  PIC X(8).
      10 FILLER                     PIC X.
      10 BO-I-EXPECTED-RESULT       PIC X(8).
-     10 FILLER                     PIC X(48).
+     10 FILLER                     PIC X.
+*    Expected return code - lets a test record target one of
+*    BITOPS's error paths (e.g. 10, 12) instead of only ever
+*    being scored against the happy path.
+     10 BO-I-EXPECTED-RC           PIC 99.
+     10 FILLER                     PIC X.
+*    Test-id, used by the -TESTID filter to select a range.
+     10 BO-I-TEST-ID               PIC 9(6).
+     10 FILLER                     PIC X.
+*    Calling mode to feed I-C-MODE. Blank (the default for every
+*    record written before this column existed) means singleword,
+*    same as always; a deliberately invalid value (anything other
+*    than blank, 'S', or 'D') targets O-B-RC-VAR-LENGTH-ERROR.
+     10 BO-I-MODE                  PIC X.
+     88 BO-I-MODE-IS-DOUBLE                    VALUE 'D'.
+*    Doubleword (64-bit) input/mask/expected-result - only populated
+*    (and only read) when BO-I-MODE is 'D'; this is what actually
+*    lets an EING record drive a real doubleword CALL instead of
+*    'D' being a mode byte value nothing ever exercises.
+     10 BO-I-INPUT-DW              PIC X(16).
+     10 FILLER                     PIC X.
+     10 BO-I-MASK-DW               PIC X(16).
+     10 FILLER                     PIC X.
+     10 BO-I-EXPECTED-RESULT-DW    PIC X(16).
+     10 FILLER                     PIC X(2).
 *-----------------------------------------------------------------
 *
  FD  PRINT-LINE RECORDING MODE F.
  01  PRINT-REC.
      05 OUT-LINE                   PIC X(80).
+*
+ FD  CHECKPOINT-FILE RECORDING MODE F.
+ 01  CHECKPOINT-REC.
+     05 CKP-LAST-RECORD-NUM        PIC 9(8).
+     05 FILLER                     PIC X(72).
 *
  WORKING-STORAGE SECTION.
 *-----------------------------------------------------------------
 *    TRANSFER AREAS FOR SUBPROGRAMS
 *-----------------------------------------------------------------
- 01 BITOPS-PGM.
-*    ****************
-*    * INPUT FIELDS *
-*    ****************
-     05 I-C-INPUT                  PIC X(8).
-     05 I-C-MASK                   PIC X(8).
-
-     05 I-C-INSTRUCT               PIC X(2).
-     88 I-B-INSTRUCT-VALID                     VALUES   'OI',
-                                                        'NI'.
-     88 I-B-INSTRUCT-OI                        VALUE    'OI'.
-     88 I-B-INSTRUCT-NI                        VALUE    'NI'.
-
-*    *****************
-*    * OUTPUT FIELDS *
-*    *****************
-     05 O-C-RESULT                 PIC X(8).
-     05 O-H-RESULT                 PIC X(4).
-     05 O-BI-RESULT                PIC X(32).
-
-     05 O-N-RETURNCODE             PIC 99.
-     88 O-B-RC-IO                              VALUE 00.
-     88 O-B-RC-INPUT-LENGTH-ERROR              VALUE 06.
-     88 O-B-RC-INSTRCT-UNKNOWN                 VALUE 10.
-     88 O-B-RC-VAR-LENGTH-ERROR                VALUE 12.
+ COPY BITOPSIF.
 *-----------------------------------------------------------------
 
 *-----------------------------------------------------------------
@@ -89,6 +101,79 @@
 *    * COUNTERS AND LENGHT SPECIFICATIONS *
 *    **************************************
      05 WS-LENGTH                  PIC 99      VALUE ZERO.
+
+*    BO-I-EXPECTED-RC is a new column - every EING record written
+*    before it existed carries spaces in that byte range, not '00',
+*    so a blank (non-numeric) value is treated as "expect RC 00"
+*    rather than compared literally. This keeps the whole pre-
+*    existing EING deck running the happy-path check it always ran.
+     05 WS-EXPECTED-RC             PIC 99      VALUE ZERO.
+
+*    ***********************************************
+*    * SUMMARY TALLIES                              *
+*    ***********************************************
+     05 WS-TOTAL-RUN                PIC 9(6)   VALUE ZERO.
+     05 WS-TOTAL-PASSED             PIC 9(6)   VALUE ZERO.
+     05 WS-TOTAL-FAILED             PIC 9(6)   VALUE ZERO.
+
+*    8 slots - the 5 known opcodes plus headroom for the deliberately
+*    invalid instruction codes a negative test case can now carry.
+     05 WS-COUNTS.
+        10 WS-COUNT-ENTRY           OCCURS 8 TIMES
+                                     INDEXED BY WS-COUNT-IX.
+           15 WS-COUNT-FUNC         PIC X(2).
+           15 WS-COUNT-RUN          PIC 9(6)    VALUE ZERO.
+           15 WS-COUNT-PASSED       PIC 9(6)    VALUE ZERO.
+           15 WS-COUNT-FAILED       PIC 9(6)    VALUE ZERO.
+
+*    ***********************************************
+*    * BIT-DIFF REPORTING                            *
+*    ***********************************************
+     05 WS-EXPECTED-HEX             PIC X(4).
+     05 WS-EXPECTED-BI              PIC X(32).
+     05 WS-EXPECTED-HEX-DW          PIC X(8).
+     05 WS-EXPECTED-BI-DW           PIC X(64).
+*    "BITS DIFFER AT:" (15 chars) plus " nnn" (4 chars) per differing
+*    bit, sized for the worst case - every one of O-BI-RESULT-DW's 64
+*    bits disagreeing (15 + 64*4 = 271), with a little headroom.
+     05 WS-BIT-DIFF                 PIC X(280).
+     05 WS-BIT-DIFF-PTR             PIC 999.
+     05 WS-BIT-I                    PIC 99.
+     05 WS-BIT-POS                  PIC 999.
+*    Real significant-bit count (WS-LENGTH hex chars * 4 bits each) -
+*    the comparison loops below stop here, not at the field's full
+*    width, since WS-EXPECTED-HEX(-DW)'s padding past the real hex
+*    text is plain spaces, not zero bytes, and BIT-OF would turn that
+*    padding into spurious 1-bits in WS-EXPECTED-BI(-DW)'s tail.
+     05 WS-BIT-LIMIT                 PIC 99.
+     05 WS-ANY-BIT-DIFF             PIC X       VALUE 'N'.
+     88 WS-ANY-BIT-DIFF-FOUND                   VALUE 'Y'.
+     05 WS-BIT-DIFF-TRUNC           PIC X       VALUE 'N'.
+     88 WS-BIT-DIFF-IS-TRUNC                    VALUE 'Y'.
+
+*    ***********************************************
+*    * CHECKPOINT / RESTART                          *
+*    ***********************************************
+     05 WS-CHKPT-STATUS             PIC XX.
+     88 WS-CHKPT-STATUS-OK                      VALUES '00', '07'.
+     88 WS-CHKPT-STATUS-NOTFOUND                VALUES '35', '30'.
+     05 WS-RECORD-NUM                PIC 9(8)   VALUE ZERO.
+     05 WS-RESTART-POINT             PIC 9(8)   VALUE ZERO.
+     05 WS-CHECKPOINT-INTERVAL       PIC 9(4)   VALUE 100.
+
+*    ***********************************************
+*    * SELECTIVE SUBSET RUNS                         *
+*    ***********************************************
+     05 WS-FILTER-PARM               PIC X(20).
+     05 WS-FILTER-KIND               PIC X      VALUE 'N'.
+     88 WS-FILTER-NONE                          VALUE 'N'.
+     88 WS-FILTER-BY-FUNC                       VALUE 'F'.
+     88 WS-FILTER-BY-ID                         VALUE 'I'.
+     05 WS-FILTER-FUNC-VALUE          PIC X(4)  VALUE SPACE.
+     05 WS-FILTER-ID-FROM            PIC 9(6)   VALUE ZERO.
+     05 WS-FILTER-ID-TO               PIC 9(6)   VALUE ZERO.
+     05 WS-SELECTED                  PIC X      VALUE 'Y'.
+     88 WS-IS-SELECTED                          VALUE 'Y'.
 *-----------------------------------------------------------------
 
  LINKAGE SECTION.
@@ -102,6 +187,9 @@
      OPEN INPUT  INPUT-LINE.
      OPEN OUTPUT PRINT-LINE.
 
+     PERFORM A00A-PARSE-FILTER
+     PERFORM A00B-READ-CHECKPOINT
+
      MOVE SPACE                        TO PRINT-REC
      MOVE FUNCTION CURRENT-DATE        TO W1-CURRENT-TS
      STRING 'TESTER START AT '
@@ -125,16 +213,34 @@
      PERFORM UNTIL EING-EOF
 
         IF NOT FIRST-BYTE-COMMENT
+        AND WS-RECORD-NUM > WS-RESTART-POINT
         THEN
            EVALUATE TRUE
-              WHEN BITOPS
-                 PERFORM B01-BITOPS-TEST
+              WHEN INPUT-FUNC-IS-BITOPS
+                 PERFORM A00C-CHECK-SELECTED
+                 IF WS-IS-SELECTED
+                    PERFORM B01-BITOPS-TEST
+                 END-IF
            END-EVALUATE
         END-IF
 
+        IF FUNCTION MOD(WS-RECORD-NUM, WS-CHECKPOINT-INTERVAL) = ZERO
+           PERFORM A00D-WRITE-CHECKPOINT
+        END-IF
+
         PERFORM A01-READ-EING
      END-PERFORM
 
+*    Clean run through to EOF - clear the checkpoint so a future
+*    run starts from the top of the deck again.
+     MOVE ZERO                         TO WS-RECORD-NUM
+     PERFORM A00D-WRITE-CHECKPOINT
+
+     MOVE ALL '-'                      TO PRINT-REC
+     WRITE PRINT-REC
+
+     PERFORM A00E-PRINT-SUMMARY
+
      MOVE ALL '-'                      TO PRINT-REC
      WRITE PRINT-REC
 
@@ -156,14 +262,130 @@
      CLOSE INPUT-LINE.
      CLOSE PRINT-LINE.
 
+     IF WS-TOTAL-FAILED > ZERO
+        MOVE 4                         TO RETURN-CODE
+     ELSE
+        MOVE ZERO                      TO RETURN-CODE
+     END-IF
+
      GOBACK.
 
+ A00A-PARSE-FILTER SECTION.
+*    A runtime PARM selects a subset of EING to run:
+*      blank                 - run everything (default, unchanged
+*                               behavior for every existing caller)
+*      OI / NI / XI / TM / CI - run only that instruction's cases
+*      nnnnnn-nnnnnn          - run only that BO-I-TEST-ID range
+     ACCEPT WS-FILTER-PARM FROM COMMAND-LINE
+
+     IF WS-FILTER-PARM = SPACE
+        SET WS-FILTER-NONE             TO TRUE
+     ELSE
+        IF WS-FILTER-PARM(7:1) = '-'
+           MOVE WS-FILTER-PARM(1:6)    TO WS-FILTER-ID-FROM
+           MOVE WS-FILTER-PARM(8:6)    TO WS-FILTER-ID-TO
+           SET WS-FILTER-BY-ID         TO TRUE
+        ELSE
+           MOVE SPACE                  TO WS-FILTER-FUNC-VALUE
+           MOVE WS-FILTER-PARM(1:2)    TO WS-FILTER-FUNC-VALUE(3:2)
+           SET WS-FILTER-BY-FUNC       TO TRUE
+        END-IF
+     END-IF
+
+     CONTINUE.
+
+ A00B-READ-CHECKPOINT SECTION.
+*    A checkpoint only ever means "where the last unfiltered full run
+*    through EING got to" - a filtered debug pass (006) has no
+*    business skipping past records on the strength of it, so it
+*    always starts from the top of whatever subset it selects.
+     MOVE ZERO                         TO WS-RESTART-POINT
+
+     IF WS-FILTER-NONE
+        OPEN INPUT CHECKPOINT-FILE
+        IF WS-CHKPT-STATUS-OK
+           READ CHECKPOINT-FILE
+              AT END CONTINUE
+              NOT AT END MOVE CKP-LAST-RECORD-NUM TO WS-RESTART-POINT
+           END-READ
+           CLOSE CHECKPOINT-FILE
+        END-IF
+     END-IF
+
+     CONTINUE.
+
+ A00C-CHECK-SELECTED SECTION.
+*    Decide, under the active filter (if any), whether this EING
+*    record should actually be run through BITOPS.
+     SET WS-IS-SELECTED                TO TRUE
+
+     IF WS-FILTER-BY-FUNC
+     AND INPUT-FUNC NOT = WS-FILTER-FUNC-VALUE
+        MOVE 'N'                       TO WS-SELECTED
+     END-IF
+
+     IF WS-FILTER-BY-ID
+     AND (BO-I-TEST-ID < WS-FILTER-ID-FROM
+     OR   BO-I-TEST-ID > WS-FILTER-ID-TO)
+        MOVE 'N'                       TO WS-SELECTED
+     END-IF
+
+     CONTINUE.
+
+ A00D-WRITE-CHECKPOINT SECTION.
+*    A small control file, rewritten in full each time - cheap
+*    enough at the chosen interval and always leaves exactly one
+*    valid checkpoint record behind for a restart to read. A filtered
+*    debug pass (006) never touches it, so a real restart point left
+*    by an aborted full run survives a later -TESTID/func-filtered
+*    investigation instead of being overwritten or cleared by it.
+     IF WS-FILTER-NONE
+        MOVE SPACE                     TO CHECKPOINT-REC
+        MOVE WS-RECORD-NUM             TO CKP-LAST-RECORD-NUM
+        OPEN OUTPUT CHECKPOINT-FILE
+        WRITE CHECKPOINT-REC
+        CLOSE CHECKPOINT-FILE
+     END-IF
+
+     CONTINUE.
+
+ A00E-PRINT-SUMMARY SECTION.
+     MOVE SPACE                        TO PRINT-REC
+     STRING 'TOTAL RUN: ' WS-TOTAL-RUN
+            '  PASSED: ' WS-TOTAL-PASSED
+            '  FAILED: ' WS-TOTAL-FAILED
+            DELIMITED BY SIZE
+            INTO PRINT-REC
+     END-STRING
+     WRITE PRINT-REC
+
+     PERFORM VARYING WS-COUNT-IX FROM 1 BY 1
+     UNTIL WS-COUNT-IX > 8
+        IF WS-COUNT-FUNC(WS-COUNT-IX) NOT = SPACE
+           MOVE SPACE                  TO PRINT-REC
+           STRING '  ' WS-COUNT-FUNC(WS-COUNT-IX)
+                  ' RUN: ' WS-COUNT-RUN(WS-COUNT-IX)
+                  '  PASSED: ' WS-COUNT-PASSED(WS-COUNT-IX)
+                  '  FAILED: ' WS-COUNT-FAILED(WS-COUNT-IX)
+                  DELIMITED BY SIZE
+                  INTO PRINT-REC
+           END-STRING
+           WRITE PRINT-REC
+        END-IF
+     END-PERFORM
+
+     CONTINUE.
+
  A01-READ-EING SECTION.
 
      READ INPUT-LINE
         AT END SET EING-EOF TO TRUE
      END-READ.
 
+     IF NOT EING-EOF
+        ADD 1 TO WS-RECORD-NUM
+     END-IF
+
      CONTINUE.
 
  B01-BITOPS-TEST SECTION.
@@ -176,18 +398,34 @@
 
  B01-BITOPS-SET-INPUT SECTION.
 
-     MOVE 1               TO WS-INDEX
-     MOVE ZERO            TO WS-LENGTH
-     PERFORM UNTIL WS-INDEX > LENGTH OF BO-I-INPUT
-     OR BO-I-INPUT (WS-INDEX:1) = SPACE
-        ADD 1 TO WS-INDEX
-        ADD 1 TO WS-LENGTH
-     END-PERFORM
-
-     MOVE BO-I-INPUT    TO I-C-INPUT
-     MOVE BO-I-MASK     TO I-C-MASK
-
-     MOVE INPUT-FUNC(3:2)    TO I-C-INSTRUCT
+     MOVE BO-I-MODE           TO I-C-MODE
+     MOVE 1                   TO WS-INDEX
+     MOVE ZERO                TO WS-LENGTH
+
+     EVALUATE TRUE
+        WHEN BO-I-MODE-IS-DOUBLE
+           MOVE BO-I-INPUT-DW       TO I-C-INPUT-DW
+           MOVE BO-I-MASK-DW        TO I-C-MASK-DW
+           MOVE SPACE               TO I-C-INPUT
+           MOVE SPACE               TO I-C-MASK
+           PERFORM UNTIL WS-INDEX > LENGTH OF BO-I-INPUT-DW
+           OR BO-I-INPUT-DW (WS-INDEX:1) = SPACE
+              ADD 1 TO WS-INDEX
+              ADD 1 TO WS-LENGTH
+           END-PERFORM
+        WHEN OTHER
+           MOVE BO-I-INPUT          TO I-C-INPUT
+           MOVE BO-I-MASK           TO I-C-MASK
+           MOVE SPACE               TO I-C-INPUT-DW
+           MOVE SPACE               TO I-C-MASK-DW
+           PERFORM UNTIL WS-INDEX > LENGTH OF BO-I-INPUT
+           OR BO-I-INPUT (WS-INDEX:1) = SPACE
+              ADD 1 TO WS-INDEX
+              ADD 1 TO WS-LENGTH
+           END-PERFORM
+     END-EVALUATE
+
+     MOVE INPUT-FUNC-CODE    TO I-C-INSTRUCT
 
      CONTINUE.
 
@@ -199,44 +437,215 @@
 
  B01-BITOPS-PRINT-RESULT SECTION.
 
-*    Check Results
-     IF O-B-RC-IO
+     ADD 1                              TO WS-TOTAL-RUN
+     PERFORM B01-TALLY-FIND-SLOT
+
+     ADD 1                              TO WS-COUNT-RUN(WS-COUNT-IX)
+
+     IF BO-I-EXPECTED-RC NUMERIC
+        MOVE BO-I-EXPECTED-RC           TO WS-EXPECTED-RC
+     ELSE
+        MOVE ZERO                       TO WS-EXPECTED-RC
+     END-IF
+
+*    Check Results - the expected return code decides whether this
+*    is a happy-path case (compare the result bytes too) or a
+*    deliberate error-path case (the return code alone is the test).
+     IF O-N-RETURNCODE = WS-EXPECTED-RC
      THEN
-        IF BO-I-EXPECTED-RESULT (1:WS-LENGTH)
-        =  O-C-RESULT (1:WS-LENGTH)
+        IF O-B-RC-IO
         THEN
-           MOVE SPACE                  TO PRINT-REC
-*          TEST PASSED
-           STRING '(PASSED-BITOPS)-'O-N-RETURNCODE'-'
-                  O-C-RESULT (1:WS-LENGTH) ' == '
-                  BO-I-EXPECTED-RESULT (1:WS-LENGTH)
-                  '|' O-C-RESULT
-                  '|' O-H-RESULT
-                  '|' O-BI-RESULT
-                  DELIMITED BY SIZE
-                  INTO PRINT-REC
-           END-STRING
+           IF BO-I-MODE-IS-DOUBLE
+              IF BO-I-EXPECTED-RESULT-DW (1:WS-LENGTH)
+              =  O-C-RESULT-DW (1:WS-LENGTH)
+              THEN
+                 PERFORM B01-PRINT-PASSED
+              ELSE
+                 PERFORM B01-PRINT-FAILED-RESULT
+              END-IF
+           ELSE
+              IF BO-I-EXPECTED-RESULT (1:WS-LENGTH)
+              =  O-C-RESULT (1:WS-LENGTH)
+              THEN
+                 PERFORM B01-PRINT-PASSED
+              ELSE
+                 PERFORM B01-PRINT-FAILED-RESULT
+              END-IF
+           END-IF
         ELSE
-           MOVE SPACE                  TO PRINT-REC
-*          TEST FAILED
-           STRING '(FAILED-BITOPS)-'O-N-RETURNCODE'-'
-                  O-C-RESULT (1:WS-LENGTH) ' != '
-                  BO-I-EXPECTED-RESULT (1:WS-LENGTH)
-                  DELIMITED BY SIZE
-                  INTO PRINT-REC
-           END-STRING
+           PERFORM B01-PRINT-PASSED
+        END-IF
+     ELSE
+        PERFORM B01-PRINT-FAILED-RC
+     END-IF
+
+     CONTINUE.
+
+ B01-TALLY-FIND-SLOT SECTION.
+*    Finds (or claims) this instruction's slot in WS-COUNTS. If every
+*    slot is already claimed by some other distinct code, the count
+*    folds into the last slot rather than indexing past the table.
+     PERFORM VARYING WS-COUNT-IX FROM 1 BY 1
+     UNTIL WS-COUNT-IX > 8
+     OR WS-COUNT-FUNC(WS-COUNT-IX) = I-C-INSTRUCT
+     OR WS-COUNT-FUNC(WS-COUNT-IX) = SPACE
+        CONTINUE
+     END-PERFORM
+
+     IF WS-COUNT-IX <= 8
+        IF WS-COUNT-FUNC(WS-COUNT-IX) = SPACE
+           MOVE I-C-INSTRUCT           TO WS-COUNT-FUNC(WS-COUNT-IX)
         END-IF
+     ELSE
+        MOVE 8                        TO WS-COUNT-IX
+     END-IF
+
+     CONTINUE.
+
+ B01-PRINT-PASSED SECTION.
+     ADD 1                              TO WS-TOTAL-PASSED
+     ADD 1                              TO WS-COUNT-PASSED(WS-COUNT-IX)
+
+     MOVE SPACE                         TO PRINT-REC
+     IF BO-I-MODE-IS-DOUBLE
+        STRING '(PASSED-BITOPS)-'O-N-RETURNCODE'-'
+               O-C-RESULT-DW (1:WS-LENGTH) ' == '
+               BO-I-EXPECTED-RESULT-DW (1:WS-LENGTH)
+               '|' O-C-RESULT-DW
+               '|' O-H-RESULT-DW
+               '|' O-BI-RESULT-DW
+               DELIMITED BY SIZE
+               INTO PRINT-REC
+        END-STRING
+     ELSE
+        STRING '(PASSED-BITOPS)-'O-N-RETURNCODE'-'
+               O-C-RESULT (1:WS-LENGTH) ' == '
+               BO-I-EXPECTED-RESULT (1:WS-LENGTH)
+               '|' O-C-RESULT
+               '|' O-H-RESULT
+               '|' O-BI-RESULT
+               DELIMITED BY SIZE
+               INTO PRINT-REC
+        END-STRING
+     END-IF
+     WRITE PRINT-REC
+
+     CONTINUE.
 
-        WRITE PRINT-REC
+ B01-PRINT-FAILED-RESULT SECTION.
+     ADD 1                              TO WS-TOTAL-FAILED
+     ADD 1                              TO WS-COUNT-FAILED(WS-COUNT-IX)
+
+     PERFORM B01-BUILD-BIT-DIFF
+
+     MOVE SPACE                         TO PRINT-REC
+     IF BO-I-MODE-IS-DOUBLE
+        STRING '(FAILED-BITOPS)-'O-N-RETURNCODE'-'
+               O-C-RESULT-DW (1:WS-LENGTH) ' != '
+               BO-I-EXPECTED-RESULT-DW (1:WS-LENGTH)
+               '|' WS-BIT-DIFF
+               DELIMITED BY SIZE
+               INTO PRINT-REC
+        END-STRING
      ELSE
-        MOVE SPACE                     TO PRINT-REC
-*       TEST FAILED
         STRING '(FAILED-BITOPS)-'O-N-RETURNCODE'-'
+               O-C-RESULT (1:WS-LENGTH) ' != '
+               BO-I-EXPECTED-RESULT (1:WS-LENGTH)
+               '|' WS-BIT-DIFF
+               DELIMITED BY SIZE
+               INTO PRINT-REC
+        END-STRING
+     END-IF
+     WRITE PRINT-REC
+
+     CONTINUE.
+
+ B01-PRINT-FAILED-RC SECTION.
+     ADD 1                              TO WS-TOTAL-FAILED
+     ADD 1                              TO WS-COUNT-FAILED(WS-COUNT-IX)
+
+     MOVE SPACE                         TO PRINT-REC
+     IF BO-I-MODE-IS-DOUBLE
+        STRING '(FAILED-BITOPS)-'O-N-RETURNCODE'-'
+               'EXPECTED RC ' WS-EXPECTED-RC ' - '
+               I-C-INPUT-DW'|'I-C-MASK-DW'|'I-C-INSTRUCT
+               DELIMITED BY SIZE
+               INTO PRINT-REC
+        END-STRING
+     ELSE
+        STRING '(FAILED-BITOPS)-'O-N-RETURNCODE'-'
+               'EXPECTED RC ' WS-EXPECTED-RC ' - '
                I-C-INPUT'|'I-C-MASK'|'I-C-INSTRUCT
                DELIMITED BY SIZE
                INTO PRINT-REC
         END-STRING
-        WRITE PRINT-REC
+     END-IF
+     WRITE PRINT-REC
+
+     CONTINUE.
+
+ B01-BUILD-BIT-DIFF SECTION.
+*    O-BI-RESULT/O-BI-RESULT-DW is the actual result's bit string
+*    straight from BITOPS; build the expected result's bit string the
+*    same way (hex text -> raw bytes -> bit string) and report the
+*    bit positions where the two disagree, instead of leaving it to
+*    triage to convert hex to binary by hand.
+     MOVE SPACE                         TO WS-BIT-DIFF
+     MOVE 1                             TO WS-BIT-DIFF-PTR
+     MOVE 'N'                           TO WS-ANY-BIT-DIFF
+     MOVE 'N'                           TO WS-BIT-DIFF-TRUNC
+
+     STRING 'BITS DIFFER AT:'  DELIMITED BY SIZE
+            INTO WS-BIT-DIFF WITH POINTER WS-BIT-DIFF-PTR
+        ON OVERFLOW
+           SET WS-BIT-DIFF-IS-TRUNC     TO TRUE
+     END-STRING
+
+     COMPUTE WS-BIT-LIMIT = WS-LENGTH * 4
+
+     IF BO-I-MODE-IS-DOUBLE
+        MOVE FUNCTION HEX-TO-CHAR(BO-I-EXPECTED-RESULT-DW (1:WS-LENGTH))
+                                         TO WS-EXPECTED-HEX-DW
+        MOVE FUNCTION BIT-OF(WS-EXPECTED-HEX-DW)    TO WS-EXPECTED-BI-DW
+
+        PERFORM VARYING WS-BIT-I FROM 1 BY 1
+        UNTIL WS-BIT-I > WS-BIT-LIMIT
+           IF O-BI-RESULT-DW(WS-BIT-I:1) NOT = WS-EXPECTED-BI-DW(WS-BIT-I:1)
+              MOVE 'Y'                  TO WS-ANY-BIT-DIFF
+              MOVE WS-BIT-I             TO WS-BIT-POS
+              STRING ' ' WS-BIT-POS     DELIMITED BY SIZE
+                     INTO WS-BIT-DIFF WITH POINTER WS-BIT-DIFF-PTR
+                 ON OVERFLOW
+                    SET WS-BIT-DIFF-IS-TRUNC  TO TRUE
+              END-STRING
+           END-IF
+        END-PERFORM
+     ELSE
+        MOVE FUNCTION HEX-TO-CHAR(BO-I-EXPECTED-RESULT (1:WS-LENGTH))
+                                         TO WS-EXPECTED-HEX
+        MOVE FUNCTION BIT-OF(WS-EXPECTED-HEX)       TO WS-EXPECTED-BI
+
+        PERFORM VARYING WS-BIT-I FROM 1 BY 1
+        UNTIL WS-BIT-I > WS-BIT-LIMIT
+           IF O-BI-RESULT(WS-BIT-I:1) NOT = WS-EXPECTED-BI(WS-BIT-I:1)
+              MOVE 'Y'                  TO WS-ANY-BIT-DIFF
+              MOVE WS-BIT-I             TO WS-BIT-POS
+              STRING ' ' WS-BIT-POS     DELIMITED BY SIZE
+                     INTO WS-BIT-DIFF WITH POINTER WS-BIT-DIFF-PTR
+                 ON OVERFLOW
+                    SET WS-BIT-DIFF-IS-TRUNC  TO TRUE
+              END-STRING
+           END-IF
+        END-PERFORM
+     END-IF
+
+     IF WS-BIT-DIFF-IS-TRUNC
+        MOVE 'BITS DIFFER AT: (TOO MANY TO LIST - SEE HEX RESULT)'
+                                         TO WS-BIT-DIFF
+     ELSE
+        IF NOT WS-ANY-BIT-DIFF-FOUND
+           MOVE 'BITS DIFFER AT: (NONE - LENGTH MISMATCH)' TO WS-BIT-DIFF
+        END-IF
      END-IF
 
      CONTINUE.
