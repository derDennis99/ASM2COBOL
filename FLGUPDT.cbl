@@ -0,0 +1,228 @@
+*-----------------------
+ IDENTIFICATION DIVISION.
+*-----------------------
+ PROGRAM-ID.    FLGUPDT.
+ AUTHOR.        @derDennis99 @Denroc92.
+*--------------------
+ ENVIRONMENT DIVISION.
+*--------------------
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT STATUS-IN  ASSIGN TO STATIN.
+     SELECT STATUS-OUT ASSIGN TO STATOUT.
+     SELECT PRINT-LINE ASSIGN TO OUT.
+*-------------
+ DATA DIVISION.
+*-------------
+ FILE SECTION.
+*-----------------------------------------------------------------
+*    STATUS-IN / STATUS-OUT - ONE RECORD PER ACCOUNT/POLICY. THE
+*    FLAG BYTE IS CARRIED AS 2 HEX CHARACTERS SO IT CAN BE HANDED
+*    TO BITOPS-PGM (I-C-INPUT) WITHOUT ANY CONVERSION.
+*-----------------------------------------------------------------
+ FD  STATUS-IN RECORDING MODE F.
+ 01  STATUS-IN-REC.
+     05 SI-ACCOUNT-ID              PIC X(10).
+     05 FILLER                     PIC X.
+     05 SI-FLAG-BYTE                PIC X(2).
+     05 FILLER                     PIC X(67).
+
+ FD  STATUS-OUT RECORDING MODE F.
+ 01  STATUS-OUT-REC.
+     05 SO-ACCOUNT-ID              PIC X(10).
+     05 FILLER                     PIC X.
+     05 SO-FLAG-BYTE                PIC X(2).
+     05 FILLER                     PIC X(67).
+
+ FD  PRINT-LINE RECORDING MODE F.
+ 01  PRINT-REC.
+     05 OUT-LINE                   PIC X(80).
+*
+ WORKING-STORAGE SECTION.
+*-----------------------------------------------------------------
+*    TRANSFER AREA FOR SUBPROGRAMS
+*-----------------------------------------------------------------
+ COPY BITOPSIF.
+*-----------------------------------------------------------------
+
+*-----------------------------------------------------------------
+*    WORK VARIABLES
+*-----------------------------------------------------------------
+ 01 W01.
+     05 STATIN-EOF                 PIC X       VALUE 'N'.
+     88 STATIN-IS-EOF                           VALUE 'Y'.
+
+     05 W1-CURRENT-TS              PIC X(16).
+
+*    ***********************************************
+*    * REQUEST PARM - INSTRUCTION,MASK              *
+*    * E.G. "OI,C0" OR "NI,0F". THE MASK IS A 2-HEX  *
+*    * CHAR BYTE, RIGHT-JUSTIFIED INTO I-C-MASK THE  *
+*    * SAME WAY TSTPRG FEEDS BITOPS-PGM.             *
+*    ***********************************************
+     05 WS-PARM                    PIC X(20).
+     05 WS-REQ-INSTRUCT            PIC X(2)    VALUE SPACE.
+     05 WS-REQ-MASK                PIC X(2)    VALUE SPACE.
+     05 WS-PARM-OK                 PIC X       VALUE 'Y'.
+     88 WS-PARM-IS-OK                          VALUE 'Y'.
+
+*    ***********************************************
+*    * RUN TOTALS                                   *
+*    ***********************************************
+     05 WS-TOTAL-READ              PIC 9(6)    VALUE ZERO.
+     05 WS-TOTAL-UPDATED           PIC 9(6)    VALUE ZERO.
+     05 WS-TOTAL-ERRORS            PIC 9(6)    VALUE ZERO.
+*-----------------------------------------------------------------
+
+ LINKAGE SECTION.
+
+*------------------
+ PROCEDURE DIVISION.
+*------------------
+
+ A00-MAIN SECTION.
+
+     PERFORM A00A-PARSE-PARM
+
+     MOVE SPACE                        TO PRINT-REC
+     MOVE FUNCTION CURRENT-DATE        TO W1-CURRENT-TS
+     STRING 'FLGUPDT START AT '
+            W1-CURRENT-TS (1:4) '-'
+            W1-CURRENT-TS (5:2) '-'
+            W1-CURRENT-TS (7:2) ' '
+            W1-CURRENT-TS (9:2) ':'
+            W1-CURRENT-TS (11:2) ':'
+            W1-CURRENT-TS (13:4)
+            DELIMITED BY SIZE
+            INTO PRINT-REC
+     END-STRING
+     INSPECT PRINT-REC REPLACING ALL LOW-VALUES BY SPACE
+
+     IF NOT WS-PARM-IS-OK
+        OPEN OUTPUT PRINT-LINE
+        WRITE PRINT-REC
+        MOVE SPACE                     TO PRINT-REC
+        STRING 'FLGUPDT PARM INVALID - EXPECTED INSTRUCTION,MASK'
+               DELIMITED BY SIZE
+               INTO PRINT-REC
+        END-STRING
+        WRITE PRINT-REC
+        CLOSE PRINT-LINE
+        MOVE 16                        TO RETURN-CODE
+        GOBACK
+     END-IF
+
+     OPEN OUTPUT PRINT-LINE
+     WRITE PRINT-REC
+
+     MOVE ALL '-'                      TO PRINT-REC
+     WRITE PRINT-REC
+
+     OPEN INPUT  STATUS-IN
+     OPEN OUTPUT STATUS-OUT
+
+     PERFORM A01-READ-STATUS-IN
+
+     PERFORM UNTIL STATIN-IS-EOF
+        PERFORM B01-UPDATE-RECORD
+        PERFORM A01-READ-STATUS-IN
+     END-PERFORM
+
+     CLOSE STATUS-IN.
+     CLOSE STATUS-OUT.
+
+     MOVE ALL '-'                      TO PRINT-REC
+     WRITE PRINT-REC
+
+     MOVE SPACE                        TO PRINT-REC
+     STRING 'TOTAL READ: ' WS-TOTAL-READ
+            '  UPDATED: ' WS-TOTAL-UPDATED
+            '  ERRORS: '  WS-TOTAL-ERRORS
+            DELIMITED BY SIZE
+            INTO PRINT-REC
+     END-STRING
+     WRITE PRINT-REC
+
+     MOVE ALL '-'                      TO PRINT-REC
+     WRITE PRINT-REC
+
+     MOVE SPACE                        TO PRINT-REC
+     MOVE FUNCTION CURRENT-DATE        TO W1-CURRENT-TS
+     STRING 'FLGUPDT END   AT '
+            W1-CURRENT-TS (1:4) '-'
+            W1-CURRENT-TS (5:2) '-'
+            W1-CURRENT-TS (7:2) ' '
+            W1-CURRENT-TS (9:2) ':'
+            W1-CURRENT-TS (11:2) ':'
+            W1-CURRENT-TS (13:4)
+            DELIMITED BY SIZE
+            INTO PRINT-REC
+     END-STRING
+     INSPECT PRINT-REC REPLACING ALL LOW-VALUES BY SPACE
+     WRITE PRINT-REC
+
+     CLOSE PRINT-LINE.
+
+     IF WS-TOTAL-ERRORS > ZERO
+        MOVE 8                         TO RETURN-CODE
+     ELSE
+        MOVE ZERO                      TO RETURN-CODE
+     END-IF
+
+     GOBACK.
+
+ A00A-PARSE-PARM SECTION.
+*    A runtime PARM carries the instruction to apply and its mask,
+*    e.g. "OI,C0" turns on bits 0-1 of every flag byte in the file,
+*    "NI,3F" turns off bits 0-1 - the same opcodes and return-code
+*    scheme BITOPS-PGM has always offered, just driven across a
+*    whole file instead of one manual CALL at a time.
+     MOVE 'Y'                          TO WS-PARM-OK
+     ACCEPT WS-PARM FROM COMMAND-LINE
+
+     IF WS-PARM = SPACE
+     OR WS-PARM(3:1) NOT = ','
+        MOVE 'N'                       TO WS-PARM-OK
+     ELSE
+        MOVE WS-PARM(1:2)              TO WS-REQ-INSTRUCT
+        MOVE WS-PARM(4:2)              TO WS-REQ-MASK
+     END-IF
+
+     CONTINUE.
+
+ A01-READ-STATUS-IN SECTION.
+
+     READ STATUS-IN
+        AT END SET STATIN-IS-EOF TO TRUE
+     END-READ.
+
+     CONTINUE.
+
+ B01-UPDATE-RECORD SECTION.
+
+     ADD 1                              TO WS-TOTAL-READ
+
+     MOVE SPACE                         TO I-C-MODE
+     MOVE SPACE                         TO I-C-INPUT-DW
+     MOVE SPACE                         TO I-C-MASK-DW
+
+     MOVE SPACE                         TO I-C-INPUT
+     MOVE SPACE                         TO I-C-MASK
+     MOVE SI-FLAG-BYTE                  TO I-C-INPUT(1:2)
+     MOVE WS-REQ-MASK                   TO I-C-MASK(1:2)
+     MOVE WS-REQ-INSTRUCT                TO I-C-INSTRUCT
+
+     CALL 'BITOPS' USING BITOPS-PGM
+
+     MOVE STATUS-IN-REC                 TO STATUS-OUT-REC
+
+     IF O-B-RC-IO
+        MOVE O-C-RESULT(1:2)            TO SO-FLAG-BYTE
+        ADD 1                           TO WS-TOTAL-UPDATED
+     ELSE
+        ADD 1                           TO WS-TOTAL-ERRORS
+     END-IF
+
+     WRITE STATUS-OUT-REC
+
+     CONTINUE.
